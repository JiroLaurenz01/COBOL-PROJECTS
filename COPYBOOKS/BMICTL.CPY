@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  BMICTL.CPY                                                   *
+      *  CHECKPOINT/CONTROL RECORD FOR THE PATIENT-INTAKE BATCH RUN.  *
+      *  HOLDS THE LAST PATIENT ID SUCCESSFULLY PROCESSED SO A        *
+      *  RESTART CAN SKIP AHEAD INSTEAD OF REPROCESSING THE FILE, AND *
+      *  THE RUNNING SUMMARY COUNTERS SO THE END-OF-JOB REPORT AFTER  *
+      *  A RESTART STILL REFLECTS THE WHOLE RUN, NOT JUST THE TAIL.   *
+      *****************************************************************
+       01  BMI-CHECKPOINT-RECORD.
+           05  BMI-CKPT-LAST-ID           PIC X(06).
+           05  BMI-CKPT-RUN-DATE          PIC 9(08).
+           05  BMI-CKPT-COUNT-TOTAL       PIC 9(07).
+           05  BMI-CKPT-COUNT-REJECTED    PIC 9(07).
+           05  BMI-CKPT-COUNT-UNDERWEIGHT PIC 9(07).
+           05  BMI-CKPT-COUNT-NORMAL      PIC 9(07).
+           05  BMI-CKPT-COUNT-OVERWEIGHT  PIC 9(07).
+           05  BMI-CKPT-COUNT-OBESE       PIC 9(07).
+           05  BMI-CKPT-BMI-SUM           PIC 9(09)V99.
