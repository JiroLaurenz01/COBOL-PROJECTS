@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  BMIMAUD.CPY                                                  *
+      *  MAINTENANCE AUDIT RECORD - BEFORE/AFTER TRAIL FOR PATIENT-   *
+      *  MASTER CORRECTIONS MADE BY BMI-MAINTENANCE.                  *
+      *****************************************************************
+       01  BMI-MAINT-AUDIT-RECORD.
+           05  BMI-MA-OPERATOR-ID       PIC X(08).
+           05  BMI-MA-CHANGE-DATE       PIC 9(08).
+           05  BMI-MA-CHANGE-TIME       PIC 9(08).
+           05  BMI-MA-PATIENT-ID        PIC X(06).
+           05  BMI-MA-OLD-UNIT-FLAG     PIC X(01).
+               88  BMI-MA-OLD-UNITS-IMPERIAL VALUE "I".
+               88  BMI-MA-OLD-UNITS-METRIC   VALUE "M".
+           05  BMI-MA-OLD-WEIGHT        PIC 999V99.
+           05  BMI-MA-OLD-HEIGHT        PIC 999V99.
+           05  BMI-MA-NEW-UNIT-FLAG     PIC X(01).
+               88  BMI-MA-NEW-UNITS-IMPERIAL VALUE "I".
+               88  BMI-MA-NEW-UNITS-METRIC   VALUE "M".
+           05  BMI-MA-NEW-WEIGHT        PIC 999V99.
+           05  BMI-MA-NEW-HEIGHT        PIC 999V99.
