@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  BMIHIST.CPY                                                  *
+      *  BMI-HISTORY RECORD LAYOUT - ONE ROW PER CALCULATION RUN,     *
+      *  APPENDED FOR TREND TRACKING.                                 *
+      *****************************************************************
+       01  BMI-HISTORY-RECORD.
+           05  BMI-HIST-PATIENT-ID      PIC X(06).
+           05  BMI-HIST-RUN-DATE        PIC 9(08).
+           05  BMI-HIST-UNIT-FLAG       PIC X(01).
+               88  BMI-HIST-UNITS-IMPERIAL   VALUE "I".
+               88  BMI-HIST-UNITS-METRIC     VALUE "M".
+           05  BMI-HIST-WEIGHT          PIC 999V99.
+           05  BMI-HIST-HEIGHT          PIC 999V99.
+           05  BMI-HIST-BMI-VALUE       PIC 99V99.
+           05  BMI-HIST-STATUS-MSG      PIC X(20).
