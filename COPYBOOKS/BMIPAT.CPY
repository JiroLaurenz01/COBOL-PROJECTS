@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  BMIPAT.CPY                                                   *
+      *  PATIENT RECORD LAYOUT - SHARED BY THE PATIENT-INTAKE FEED    *
+      *  AND THE PATIENT-MASTER FILE.                                 *
+      *****************************************************************
+       01  BMI-PATIENT-RECORD.
+           05  BMI-PATIENT-ID           PIC X(06).
+           05  BMI-PATIENT-NAME         PIC X(20).
+           05  BMI-UNIT-FLAG            PIC X(01).
+               88  BMI-UNITS-IMPERIAL       VALUE "I".
+               88  BMI-UNITS-METRIC         VALUE "M".
+           05  BMI-REC-WEIGHT           PIC 999V99.
+           05  BMI-REC-HEIGHT           PIC 999V99.
+           05  BMI-REC-AGE              PIC 999.
+           05  BMI-REC-SEX              PIC X(01).
+               88  BMI-SEX-MALE             VALUE "M".
+               88  BMI-SEX-FEMALE           VALUE "F".
+           05  FILLER                   PIC X(09).
