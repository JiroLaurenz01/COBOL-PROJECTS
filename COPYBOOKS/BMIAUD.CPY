@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  BMIAUD.CPY                                                   *
+      *  AUDIT-LOG RECORD LAYOUT - RUN-LEVEL ACCOUNTABILITY TRAIL.    *
+      *  CAPTURES WHO RAN THE PROGRAM, WHEN, AND WITH WHAT RAW INPUT, *
+      *  SEPARATE FROM THE CLINICAL BMI-HISTORY FILE.                 *
+      *****************************************************************
+       01  BMI-AUDIT-RECORD.
+           05  BMI-AUD-OPERATOR-ID      PIC X(08).
+           05  BMI-AUD-RUN-DATE         PIC 9(08).
+           05  BMI-AUD-RUN-TIME         PIC 9(08).
+           05  BMI-AUD-PATIENT-ID       PIC X(06).
+           05  BMI-AUD-UNIT-FLAG        PIC X(01).
+               88  BMI-AUD-UNITS-IMPERIAL    VALUE "I".
+               88  BMI-AUD-UNITS-METRIC      VALUE "M".
+           05  BMI-AUD-RAW-WEIGHT       PIC 999V99.
+           05  BMI-AUD-RAW-HEIGHT       PIC 999V99.
+           05  BMI-AUD-MODE             PIC X(01).
+               88  BMI-AUD-MODE-INTERACTIVE  VALUE "I".
+               88  BMI-AUD-MODE-BATCH        VALUE "B".
