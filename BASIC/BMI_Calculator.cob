@@ -1,27 +1,422 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "BMI-CALCULATOR".
        AUTHOR. JIRO LAURENZ.
-       
+
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * 2026-08-09  JL  ADDED BATCH MODE OVER A PATIENT-INTAKE FILE,
+      *                 INPUT VALIDATION, BMI-HISTORY AND AUDIT-LOG
+      *                 OUTPUT, METRIC UNIT SUPPORT, AGE/SEX-AWARE
+      *                 CLASSIFICATION, A BATCH SUMMARY REPORT, AND
+      *                 CHECKPOINT/RESTART FOR LONG BATCH RUNS.
+      * ------------------------------------------------------------
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-INTAKE-FILE ASSIGN TO "PATIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTAKE-STATUS.
+
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "BMICKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-INTAKE-FILE.
+           COPY BMIPAT.
+
+       FD  BMI-HISTORY-FILE.
+           COPY BMIHIST.
+
+       FD  AUDIT-LOG-FILE.
+           COPY BMIAUD.
+
+       FD  CHECKPOINT-FILE.
+           COPY BMICTL.
+
        WORKING-STORAGE SECTION.
-       01 WEIGHT PIC 999V99.
-       01 HEIGHT_INCHES PIC 99V99.
-       01 BMI PIC 99V99.
-       01 STATUS-MSG PIC X(20).
-       
+      *--------------------------------------------------------------
+      * ORIGINAL SINGLE-PATIENT FIELDS - KEPT AS-IS. HEIGHT_INCHES
+      * WAS WIDENED FROM 99V99 TO 999V99 SO IT CAN ALSO HOLD A
+      * CENTIMETER HEIGHT WHEN BMI-WS-UNIT-FLAG IS METRIC.
+      *--------------------------------------------------------------
+       01  WEIGHT                      PIC 999V99.
+       01  HEIGHT_INCHES                PIC 999V99.
+       01  BMI                         PIC 99V99.
+       01  STATUS-MSG                  PIC X(20).
+
+      *--------------------------------------------------------------
+      * SWITCHES AND STANDALONE WORK FIELDS
+      *--------------------------------------------------------------
+       77  BMI-WS-MODE                 PIC X(01).
+           88  BMI-MODE-BATCH               VALUE "B".
+           88  BMI-MODE-INTERACTIVE         VALUE "I".
+
+       77  BMI-WS-RESTART-FLAG         PIC X(01).
+           88  BMI-RESTART-YES              VALUE "Y".
+           88  BMI-RESTART-NO               VALUE "N".
+
+       77  BMI-WS-UNIT-FLAG             PIC X(01).
+           88  BMI-WS-UNITS-IMPERIAL        VALUE "I".
+           88  BMI-WS-UNITS-METRIC          VALUE "M".
+
+       77  BMI-WS-AGE                   PIC 999.
+
+       77  BMI-WS-SEX                   PIC X(01).
+           88  BMI-WS-SEX-MALE              VALUE "M".
+           88  BMI-WS-SEX-FEMALE            VALUE "F".
+
+       77  BMI-WS-PATIENT-ID            PIC X(06).
+       77  BMI-WS-LAST-GOOD-ID          PIC X(06) VALUE SPACES.
+
+       77  BMI-WS-VALID-SW              PIC X(01).
+           88  BMI-WS-DATA-VALID            VALUE "Y".
+           88  BMI-WS-DATA-INVALID          VALUE "N".
+
+       77  BMI-WS-EOF-SW                PIC X(01) VALUE "N".
+           88  BMI-WS-END-OF-INTAKE         VALUE "Y".
+           88  BMI-WS-NOT-END-OF-INTAKE     VALUE "N".
+
+       77  BMI-WS-SKIP-SW               PIC X(01).
+           88  BMI-WS-STILL-SKIPPING        VALUE "Y".
+           88  BMI-WS-DONE-SKIPPING         VALUE "N".
+
+       77  BMI-WS-HEIGHT-M              PIC 9V9999.
+
+       77  BMI-WS-CKPT-COUNT            PIC 9(07) VALUE ZERO.
+      * KEPT SMALL ON PURPOSE - THE CHECKPOINT ON DISK ONLY ADVANCES
+      * WHEN THIS FIRES, SO A CRASH BETWEEN CHECKPOINTS CAN REPROCESS
+      * AND DOUBLE-APPEND UP TO (INTERVAL-1) ALREADY-GOOD RECORDS TO
+      * BMI-HISTORY ON RESTART. A SMALL INTERVAL BOUNDS THAT WINDOW. A
+      * FULL DEDUPE CHECK AGAINST BMI-HISTORY PER RECORD WAS REJECTED
+      * AS TOO COSTLY - BMI-HISTORY IS APPEND-ONLY WITH NO KEYED
+      * ACCESS, SO EVERY CHECK WOULD BE A FULL SEQUENTIAL SCAN.
+       77  BMI-WS-CKPT-INTERVAL         PIC 9(05) VALUE 10.
+
+       77  BMI-WS-OPERATOR-ID           PIC X(08).
+       77  BMI-WS-RUN-DATE              PIC 9(08).
+       77  BMI-WS-RUN-TIME              PIC 9(08).
+
+      *--------------------------------------------------------------
+      * FILE STATUS GROUP
+      *--------------------------------------------------------------
+       01  BMI-WS-FILE-STATUSES.
+           05  WS-INTAKE-STATUS         PIC XX.
+           05  WS-HISTORY-STATUS        PIC XX.
+           05  WS-AUDIT-STATUS          PIC XX.
+           05  WS-CKPT-STATUS           PIC XX.
+
+      *--------------------------------------------------------------
+      * BATCH SUMMARY COUNTERS
+      *--------------------------------------------------------------
+       01  BMI-WS-SUMMARY-COUNTERS.
+           05  BMI-WS-COUNT-UNDERWEIGHT PIC 9(07) VALUE ZERO.
+           05  BMI-WS-COUNT-NORMAL      PIC 9(07) VALUE ZERO.
+           05  BMI-WS-COUNT-OVERWEIGHT  PIC 9(07) VALUE ZERO.
+           05  BMI-WS-COUNT-OBESE       PIC 9(07) VALUE ZERO.
+           05  BMI-WS-COUNT-REJECTED    PIC 9(07) VALUE ZERO.
+           05  BMI-WS-COUNT-TOTAL       PIC 9(07) VALUE ZERO.
+           05  BMI-WS-BMI-SUM           PIC 9(09)V99 VALUE ZERO.
+           05  BMI-WS-BMI-AVERAGE       PIC 99V99 VALUE ZERO.
+
        PROCEDURE DIVISION.
+      *================================================================
+      *  0100-START-HERE - MAINLINE
+      *================================================================
        0100-START-HERE.
-           DISPLAY "Enter height in inches: ".
+           PERFORM 0200-INITIALIZE THRU 0200-EXIT.
+           PERFORM 0300-SELECT-MODE THRU 0300-EXIT.
+           IF BMI-MODE-BATCH
+               PERFORM 0400-BATCH-CONTROL THRU 0400-EXIT
+           ELSE
+               PERFORM 0500-INTERACTIVE-CONTROL THRU 0500-EXIT
+           END-IF.
+           PERFORM 9900-TERMINATE THRU 9900-EXIT.
+           STOP RUN.
+
+       0200-INITIALIZE.
+           ACCEPT BMI-WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT BMI-WS-RUN-TIME FROM TIME.
+           DISPLAY "Enter operator/user ID: ".
+           ACCEPT BMI-WS-OPERATOR-ID.
+       0200-EXIT.
+           EXIT.
+
+       0300-SELECT-MODE.
+           DISPLAY "BMI-CALCULATOR - BATCH (B) OR INTERACTIVE (I)? ".
+           ACCEPT BMI-WS-MODE.
+           IF BMI-WS-MODE NOT = "B" AND BMI-WS-MODE NOT = "I"
+               DISPLAY "INVALID SELECTION - DEFAULTING TO INTERACTIVE."
+               MOVE "I" TO BMI-WS-MODE
+           END-IF.
+       0300-EXIT.
+           EXIT.
+
+      *================================================================
+      *  0400 SERIES - BATCH MODE OVER THE PATIENT-INTAKE FILE
+      *================================================================
+       0400-BATCH-CONTROL.
+           DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N)? ".
+           ACCEPT BMI-WS-RESTART-FLAG.
+           IF BMI-WS-RESTART-FLAG NOT = "Y"
+               MOVE "N" TO BMI-WS-RESTART-FLAG
+           END-IF.
+
+           OPEN INPUT PATIENT-INTAKE-FILE.
+           IF WS-INTAKE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PATIENT-INTAKE - STATUS "
+                   WS-INTAKE-STATUS
+               GO TO 0400-EXIT
+           END-IF.
+
+           OPEN EXTEND BMI-HISTORY-FILE.
+           IF WS-HISTORY-STATUS = "35"
+               CLOSE BMI-HISTORY-FILE
+               OPEN OUTPUT BMI-HISTORY-FILE
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               CLOSE AUDIT-LOG-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           MOVE "N" TO BMI-WS-EOF-SW.
+           IF BMI-RESTART-YES
+               PERFORM 1100-RESTART-POSITION THRU 1100-EXIT
+           END-IF.
+
+           PERFORM 0410-PROCESS-ONE-PATIENT THRU 0410-EXIT
+               UNTIL BMI-WS-END-OF-INTAKE.
+
+           CLOSE PATIENT-INTAKE-FILE BMI-HISTORY-FILE AUDIT-LOG-FILE.
+           PERFORM 0900-BATCH-SUMMARY THRU 0900-EXIT.
+       0400-EXIT.
+           EXIT.
+
+       0410-PROCESS-ONE-PATIENT.
+           READ PATIENT-INTAKE-FILE
+               AT END
+                   MOVE "Y" TO BMI-WS-EOF-SW
+                   GO TO 0410-EXIT
+           END-READ.
+
+           ADD 1 TO BMI-WS-COUNT-TOTAL.
+           MOVE BMI-PATIENT-ID TO BMI-WS-PATIENT-ID.
+           MOVE BMI-REC-WEIGHT TO WEIGHT.
+           MOVE BMI-REC-HEIGHT TO HEIGHT_INCHES.
+           MOVE BMI-REC-AGE TO BMI-WS-AGE.
+           MOVE BMI-REC-SEX TO BMI-WS-SEX.
+           MOVE BMI-UNIT-FLAG TO BMI-WS-UNIT-FLAG.
+
+           PERFORM 0800-WRITE-RUN-AUDIT THRU 0800-EXIT.
+           PERFORM 0600-CALCULATE-AND-CLASSIFY THRU 0600-EXIT.
+
+           IF BMI-WS-DATA-INVALID
+               ADD 1 TO BMI-WS-COUNT-REJECTED
+               DISPLAY "PATIENT " BMI-WS-PATIENT-ID
+                   " REJECTED - " STATUS-MSG
+               GO TO 0410-EXIT
+           END-IF.
+
+           DISPLAY "PATIENT " BMI-WS-PATIENT-ID
+               " BMI " BMI " STATUS " STATUS-MSG.
+           PERFORM 0700-WRITE-HISTORY THRU 0700-EXIT.
+           MOVE BMI-WS-PATIENT-ID TO BMI-WS-LAST-GOOD-ID.
+           PERFORM 0420-TALLY-CATEGORY THRU 0420-EXIT.
+
+           ADD 1 TO BMI-WS-CKPT-COUNT.
+           IF BMI-WS-CKPT-COUNT >= BMI-WS-CKPT-INTERVAL
+               PERFORM 1000-CHECKPOINT THRU 1000-EXIT
+               MOVE ZERO TO BMI-WS-CKPT-COUNT
+           END-IF.
+       0410-EXIT.
+           EXIT.
+
+       0420-TALLY-CATEGORY.
+           EVALUATE STATUS-MSG
+               WHEN "Underweight"
+                   ADD 1 TO BMI-WS-COUNT-UNDERWEIGHT
+               WHEN "Normal"
+                   ADD 1 TO BMI-WS-COUNT-NORMAL
+               WHEN "Overweight"
+                   ADD 1 TO BMI-WS-COUNT-OVERWEIGHT
+               WHEN OTHER
+                   ADD 1 TO BMI-WS-COUNT-OBESE
+           END-EVALUATE.
+           ADD BMI TO BMI-WS-BMI-SUM.
+       0420-EXIT.
+           EXIT.
+
+      *================================================================
+      *  0500 SERIES - INTERACTIVE SINGLE-PATIENT MODE
+      *================================================================
+       0500-INTERACTIVE-CONTROL.
+           DISPLAY "Enter patient ID: ".
+           ACCEPT BMI-WS-PATIENT-ID.
+           PERFORM 0510-PROMPT-UNITS THRU 0510-EXIT.
+           PERFORM 0520-PROMPT-DEMOGRAPHICS THRU 0520-EXIT.
+           PERFORM 0530-PROMPT-VALUES THRU 0530-EXIT.
+           PERFORM 0800-WRITE-RUN-AUDIT THRU 0800-EXIT.
+           PERFORM 0600-CALCULATE-AND-CLASSIFY THRU 0600-EXIT.
+
+           IF BMI-WS-DATA-INVALID
+               DISPLAY "UNABLE TO CALCULATE BMI - " STATUS-MSG
+               GO TO 0500-EXIT
+           END-IF.
+
+           DISPLAY "Your BMI is: ", BMI, "%".
+           DISPLAY "Status: ", STATUS-MSG.
+           PERFORM 0700-WRITE-HISTORY THRU 0700-EXIT.
+       0500-EXIT.
+           EXIT.
+
+       0510-PROMPT-UNITS.
+           DISPLAY "Enter units - I Imperial, M Metric (kg/cm): ".
+           ACCEPT BMI-WS-UNIT-FLAG.
+           IF BMI-WS-UNIT-FLAG NOT = "M"
+               MOVE "I" TO BMI-WS-UNIT-FLAG
+           END-IF.
+       0510-EXIT.
+           EXIT.
+
+       0520-PROMPT-DEMOGRAPHICS.
+           DISPLAY "Enter age in years: ".
+           ACCEPT BMI-WS-AGE.
+           DISPLAY "Enter sex (M/F): ".
+           ACCEPT BMI-WS-SEX.
+           IF BMI-WS-SEX NOT = "M" AND BMI-WS-SEX NOT = "F"
+               MOVE "M" TO BMI-WS-SEX
+           END-IF.
+       0520-EXIT.
+           EXIT.
+
+       0530-PROMPT-VALUES.
+           IF BMI-WS-UNITS-IMPERIAL
+               DISPLAY "Enter height in inches: "
+           ELSE
+               DISPLAY "Enter height in centimeters: "
+           END-IF.
            ACCEPT HEIGHT_INCHES.
-           DISPLAY "Enter weight in pounds: ".
+
+           IF BMI-WS-UNITS-IMPERIAL
+               DISPLAY "Enter weight in pounds: "
+           ELSE
+               DISPLAY "Enter weight in kilograms: "
+           END-IF.
            ACCEPT WEIGHT.
-       
+       0530-EXIT.
+           EXIT.
+
+      *================================================================
+      *  0600 SERIES - VALIDATE, COMPUTE, AND CLASSIFY (SHARED BY
+      *  BOTH BATCH AND INTERACTIVE MODE)
+      *================================================================
+       0600-CALCULATE-AND-CLASSIFY.
+           MOVE "Y" TO BMI-WS-VALID-SW.
+
+           IF HEIGHT_INCHES NOT NUMERIC OR HEIGHT_INCHES <= ZERO
+               MOVE "N" TO BMI-WS-VALID-SW
+               MOVE "Invalid height" TO STATUS-MSG
+               GO TO 0600-EXIT
+           END-IF.
+
+           IF WEIGHT NOT NUMERIC OR WEIGHT <= ZERO
+               MOVE "N" TO BMI-WS-VALID-SW
+               MOVE "Invalid weight" TO STATUS-MSG
+               GO TO 0600-EXIT
+           END-IF.
+
+           IF BMI-WS-UNITS-METRIC
+               PERFORM 0610-COMPUTE-METRIC THRU 0610-EXIT
+           ELSE
+               PERFORM 0620-COMPUTE-IMPERIAL THRU 0620-EXIT
+           END-IF.
+
+           PERFORM 0630-CLASSIFY-BMI THRU 0630-EXIT.
+       0600-EXIT.
+           EXIT.
+
+       0610-COMPUTE-METRIC.
+           COMPUTE BMI-WS-HEIGHT-M = HEIGHT_INCHES / 100.
+           COMPUTE BMI = WEIGHT / (BMI-WS-HEIGHT-M * BMI-WS-HEIGHT-M).
+       0610-EXIT.
+           EXIT.
+
+       0620-COMPUTE-IMPERIAL.
            COMPUTE BMI = WEIGHT * 703 / (HEIGHT_INCHES * HEIGHT_INCHES).
-       
-           DISPLAY "Your BMI is: ", BMI, "%".
-       
+       0620-EXIT.
+           EXIT.
+
+       0630-CLASSIFY-BMI.
+           EVALUATE TRUE
+               WHEN BMI-WS-AGE < 20
+                   PERFORM 0640-CLASSIFY-MINOR THRU 0640-EXIT
+               WHEN BMI-WS-AGE >= 65
+                   PERFORM 0650-CLASSIFY-SENIOR THRU 0650-EXIT
+               WHEN OTHER
+                   PERFORM 0660-CLASSIFY-ADULT THRU 0660-EXIT
+           END-EVALUATE.
+       0630-EXIT.
+           EXIT.
+
+      * SIMPLIFIED STAND-IN FOR THE CDC AGE/SEX GROWTH-CHART
+      * PERCENTILE BANDS - NOT A TRANSCRIPTION OF THE ACTUAL CDC
+      * TABLES, WHICH ARE INTERPOLATED BY EXACT AGE IN MONTHS.
+       0640-CLASSIFY-MINOR.
+           IF BMI-WS-SEX-FEMALE
+               EVALUATE TRUE
+                   WHEN BMI < 14.5
+                       MOVE "Underweight" TO STATUS-MSG
+                   WHEN BMI < 21.5
+                       MOVE "Normal" TO STATUS-MSG
+                   WHEN BMI < 25.5
+                       MOVE "Overweight" TO STATUS-MSG
+                   WHEN OTHER
+                       MOVE "Obese" TO STATUS-MSG
+               END-EVALUATE
+           ELSE
+               EVALUATE TRUE
+                   WHEN BMI < 15.0
+                       MOVE "Underweight" TO STATUS-MSG
+                   WHEN BMI < 21.0
+                       MOVE "Normal" TO STATUS-MSG
+                   WHEN BMI < 25.0
+                       MOVE "Overweight" TO STATUS-MSG
+                   WHEN OTHER
+                       MOVE "Obese" TO STATUS-MSG
+               END-EVALUATE
+           END-IF.
+       0640-EXIT.
+           EXIT.
+
+      * ADJUSTED ADULT BANDS FOR THE OVER-65 COHORT - THE HEALTHY
+      * RANGE SHIFTS SOMEWHAT HIGHER THAN THE STANDARD ADULT TABLE.
+       0650-CLASSIFY-SENIOR.
+           EVALUATE TRUE
+               WHEN BMI < 22.0
+                   MOVE "Underweight" TO STATUS-MSG
+               WHEN BMI < 27.9
+                   MOVE "Normal" TO STATUS-MSG
+               WHEN BMI < 32.9
+                   MOVE "Overweight" TO STATUS-MSG
+               WHEN OTHER
+                   MOVE "Obese" TO STATUS-MSG
+           END-EVALUATE.
+       0650-EXIT.
+           EXIT.
+
+       0660-CLASSIFY-ADULT.
            EVALUATE TRUE
                WHEN BMI < 18.5
                    MOVE "Underweight" TO STATUS-MSG
@@ -31,10 +426,194 @@
                    MOVE "Overweight" TO STATUS-MSG
                WHEN OTHER
                    MOVE "Obese" TO STATUS-MSG
-           END-EVALUATE
-       
-           DISPLAY "Status: ", STATUS-MSG.
-       
-           STOP RUN.
-       END PROGRAM BMI-CALCULATOR.
+           END-EVALUATE.
+       0660-EXIT.
+           EXIT.
+
+      *================================================================
+      *  0700 - APPEND ONE ROW TO BMI-HISTORY
+      *================================================================
+       0700-WRITE-HISTORY.
+           MOVE BMI-WS-PATIENT-ID TO BMI-HIST-PATIENT-ID.
+           MOVE BMI-WS-RUN-DATE TO BMI-HIST-RUN-DATE.
+           MOVE BMI-WS-UNIT-FLAG TO BMI-HIST-UNIT-FLAG.
+           MOVE WEIGHT TO BMI-HIST-WEIGHT.
+           MOVE HEIGHT_INCHES TO BMI-HIST-HEIGHT.
+           MOVE BMI TO BMI-HIST-BMI-VALUE.
+           MOVE STATUS-MSG TO BMI-HIST-STATUS-MSG.
+
+           IF BMI-MODE-BATCH
+               WRITE BMI-HISTORY-RECORD
+               IF WS-HISTORY-STATUS NOT = "00"
+                   DISPLAY "** BMI-HISTORY WRITE FAILED - STATUS "
+                       WS-HISTORY-STATUS " **"
+               END-IF
+           ELSE
+               OPEN EXTEND BMI-HISTORY-FILE
+               IF WS-HISTORY-STATUS = "35"
+                   CLOSE BMI-HISTORY-FILE
+                   OPEN OUTPUT BMI-HISTORY-FILE
+               END-IF
+               WRITE BMI-HISTORY-RECORD
+               IF WS-HISTORY-STATUS NOT = "00"
+                   DISPLAY "** BMI-HISTORY WRITE FAILED - STATUS "
+                       WS-HISTORY-STATUS " **"
+               END-IF
+               CLOSE BMI-HISTORY-FILE
+           END-IF.
+       0700-EXIT.
+           EXIT.
+
+      *================================================================
+      *  0800 - APPEND ONE ROW TO THE RUN-LEVEL AUDIT-LOG (RAW INPUT,
+      *  BEFORE VALIDATION, SO THE EXACT KEYED/FED VALUES ARE ON FILE)
+      *================================================================
+       0800-WRITE-RUN-AUDIT.
+           MOVE BMI-WS-OPERATOR-ID TO BMI-AUD-OPERATOR-ID.
+           MOVE BMI-WS-RUN-DATE TO BMI-AUD-RUN-DATE.
+           MOVE BMI-WS-RUN-TIME TO BMI-AUD-RUN-TIME.
+           MOVE BMI-WS-PATIENT-ID TO BMI-AUD-PATIENT-ID.
+           MOVE BMI-WS-UNIT-FLAG TO BMI-AUD-UNIT-FLAG.
+           MOVE WEIGHT TO BMI-AUD-RAW-WEIGHT.
+           MOVE HEIGHT_INCHES TO BMI-AUD-RAW-HEIGHT.
+           MOVE BMI-WS-MODE TO BMI-AUD-MODE.
+
+           IF BMI-MODE-BATCH
+               WRITE BMI-AUDIT-RECORD
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "** AUDIT-LOG WRITE FAILED - STATUS "
+                       WS-AUDIT-STATUS " **"
+               END-IF
+           ELSE
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-STATUS = "35"
+                   CLOSE AUDIT-LOG-FILE
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               WRITE BMI-AUDIT-RECORD
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "** AUDIT-LOG WRITE FAILED - STATUS "
+                       WS-AUDIT-STATUS " **"
+               END-IF
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+       0800-EXIT.
+           EXIT.
+
+      *================================================================
+      *  0900 - END-OF-JOB BATCH SUMMARY REPORT
+      *================================================================
+       0900-BATCH-SUMMARY.
+           IF BMI-WS-COUNT-TOTAL > BMI-WS-COUNT-REJECTED
+               COMPUTE BMI-WS-BMI-AVERAGE =
+                   BMI-WS-BMI-SUM / (BMI-WS-COUNT-TOTAL -
+                       BMI-WS-COUNT-REJECTED)
+           ELSE
+               MOVE ZERO TO BMI-WS-BMI-AVERAGE
+           END-IF.
 
+           DISPLAY "=================================================".
+           DISPLAY "BMI-CALCULATOR BATCH SUMMARY REPORT".
+           DISPLAY "RUN DATE: " BMI-WS-RUN-DATE.
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "TOTAL PATIENTS READ . . . . . : "
+               BMI-WS-COUNT-TOTAL.
+           DISPLAY "REJECTED (BAD DATA) . . . . . : "
+               BMI-WS-COUNT-REJECTED.
+           DISPLAY "UNDERWEIGHT . . . . . . . . . : "
+               BMI-WS-COUNT-UNDERWEIGHT.
+           DISPLAY "NORMAL  . . . . . . . . . . . : "
+               BMI-WS-COUNT-NORMAL.
+           DISPLAY "OVERWEIGHT  . . . . . . . . . : "
+               BMI-WS-COUNT-OVERWEIGHT.
+           DISPLAY "OBESE . . . . . . . . . . . . : "
+               BMI-WS-COUNT-OBESE.
+           DISPLAY "AVERAGE BMI . . . . . . . . . : "
+               BMI-WS-BMI-AVERAGE.
+           DISPLAY "=================================================".
+       0900-EXIT.
+           EXIT.
+
+      *================================================================
+      *  1000/1100 SERIES - CHECKPOINT AND RESTART FOR THE BATCH RUN
+      *================================================================
+       1000-CHECKPOINT.
+           MOVE BMI-WS-LAST-GOOD-ID TO BMI-CKPT-LAST-ID.
+           MOVE BMI-WS-RUN-DATE TO BMI-CKPT-RUN-DATE.
+           MOVE BMI-WS-COUNT-TOTAL TO BMI-CKPT-COUNT-TOTAL.
+           MOVE BMI-WS-COUNT-REJECTED TO BMI-CKPT-COUNT-REJECTED.
+           MOVE BMI-WS-COUNT-UNDERWEIGHT TO BMI-CKPT-COUNT-UNDERWEIGHT.
+           MOVE BMI-WS-COUNT-NORMAL TO BMI-CKPT-COUNT-NORMAL.
+           MOVE BMI-WS-COUNT-OVERWEIGHT TO BMI-CKPT-COUNT-OVERWEIGHT.
+           MOVE BMI-WS-COUNT-OBESE TO BMI-CKPT-COUNT-OBESE.
+           MOVE BMI-WS-BMI-SUM TO BMI-CKPT-BMI-SUM.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "** CHECKPOINT OPEN FAILED - STATUS "
+                   WS-CKPT-STATUS " - RUN IS NOT CRASH-SAFE **"
+               GO TO 1000-EXIT
+           END-IF.
+
+           WRITE BMI-CHECKPOINT-RECORD.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "** CHECKPOINT WRITE FAILED - STATUS "
+                   WS-CKPT-STATUS " - RUN IS NOT CRASH-SAFE **"
+               CLOSE CHECKPOINT-FILE
+               GO TO 1000-EXIT
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "CHECKPOINT WRITTEN AT PATIENT " BMI-WS-LAST-GOOD-ID.
+       1000-EXIT.
+           EXIT.
+
+       1100-RESTART-POSITION.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "NO CHECKPOINT FILE FOUND - STARTING AT RECORD 1"
+               GO TO 1100-EXIT
+           END-IF.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   DISPLAY "CHECKPOINT FILE EMPTY - START AT RECORD 1"
+                   CLOSE CHECKPOINT-FILE
+                   GO TO 1100-EXIT
+           END-READ.
+
+           MOVE BMI-CKPT-LAST-ID TO BMI-WS-LAST-GOOD-ID.
+           MOVE BMI-CKPT-COUNT-TOTAL TO BMI-WS-COUNT-TOTAL.
+           MOVE BMI-CKPT-COUNT-REJECTED TO BMI-WS-COUNT-REJECTED.
+           MOVE BMI-CKPT-COUNT-UNDERWEIGHT TO BMI-WS-COUNT-UNDERWEIGHT.
+           MOVE BMI-CKPT-COUNT-NORMAL TO BMI-WS-COUNT-NORMAL.
+           MOVE BMI-CKPT-COUNT-OVERWEIGHT TO BMI-WS-COUNT-OVERWEIGHT.
+           MOVE BMI-CKPT-COUNT-OBESE TO BMI-WS-COUNT-OBESE.
+           MOVE BMI-CKPT-BMI-SUM TO BMI-WS-BMI-SUM.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "RESTARTING AFTER PATIENT " BMI-WS-LAST-GOOD-ID.
+           DISPLAY "CARRYING FORWARD PRIOR RUN TOTALS FROM CHECKPOINT.".
+
+           MOVE "Y" TO BMI-WS-SKIP-SW.
+           PERFORM 1110-SKIP-ONE-RECORD THRU 1110-EXIT
+               UNTIL BMI-WS-DONE-SKIPPING OR BMI-WS-END-OF-INTAKE.
+       1100-EXIT.
+           EXIT.
+
+       1110-SKIP-ONE-RECORD.
+           READ PATIENT-INTAKE-FILE
+               AT END
+                   MOVE "Y" TO BMI-WS-EOF-SW
+                   GO TO 1110-EXIT
+           END-READ.
+           IF BMI-PATIENT-ID = BMI-WS-LAST-GOOD-ID
+               MOVE "N" TO BMI-WS-SKIP-SW
+           END-IF.
+       1110-EXIT.
+           EXIT.
+
+       9900-TERMINATE.
+           DISPLAY "BMI-CALCULATOR RUN COMPLETE.".
+       9900-EXIT.
+           EXIT.
+       END PROGRAM BMI-CALCULATOR.
