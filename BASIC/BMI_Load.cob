@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "BMI-LOAD".
+       AUTHOR. JIRO LAURENZ.
+
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * 2026-08-09  JL  INITIAL VERSION - LOADS PATIENT-MASTER FROM
+      *                 THE PATIENT-INTAKE FEED SO BMI-MAINTENANCE
+      *                 HAS A MASTER RECORD TO LOOK UP AND CORRECT.
+      *                 RUN AFTER A PATIENT-INTAKE FILE ARRIVES AND
+      *                 BEFORE BMI-MAINTENANCE OR BMI-CALCULATOR
+      *                 BATCH MODE ARE RUN AGAINST IT. RECORDS
+      *                 ALREADY ON PATIENT-MASTER ARE REFRESHED IN
+      *                 PLACE RATHER THAN DUPLICATED.
+      * ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-INTAKE-FILE ASSIGN TO "PATIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTAKE-STATUS.
+
+           SELECT PATIENT-MASTER-FILE ASSIGN TO "PATMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BMI-PATIENT-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * RENAMED VIA REPLACING RATHER THAN A SECOND PLAIN COPY, SINCE
+      * PATIENT-MASTER-FILE BELOW ALREADY COPIES BMIPAT UNCHANGED AND
+      * THE GROUP/LEAF NAMES WOULD OTHERWISE COLLIDE. KEEPING THIS AS
+      * A COPY (INSTEAD OF A HAND-MAINTAINED PARALLEL RECORD) MEANS A
+      * LAYOUT CHANGE TO BMIPAT.CPY IS CAUGHT HERE AT COMPILE TIME.
+       FD  PATIENT-INTAKE-FILE.
+           COPY BMIPAT
+               REPLACING ==BMI-PATIENT-RECORD==
+                      BY ==BMI-LOAD-INTAKE-RECORD==
+                         ==BMI-PATIENT-ID== BY ==BMI-LOAD-ID==
+                         ==BMI-PATIENT-NAME== BY ==BMI-LOAD-NAME==
+                         ==BMI-UNIT-FLAG== BY ==BMI-LOAD-UNIT-FLAG==
+                         ==BMI-UNITS-IMPERIAL==
+                      BY ==BMI-LOAD-UNITS-IMPERIAL==
+                         ==BMI-UNITS-METRIC==
+                      BY ==BMI-LOAD-UNITS-METRIC==
+                         ==BMI-REC-WEIGHT== BY ==BMI-LOAD-WEIGHT==
+                         ==BMI-REC-HEIGHT== BY ==BMI-LOAD-HEIGHT==
+                         ==BMI-REC-AGE== BY ==BMI-LOAD-AGE==
+                         ==BMI-REC-SEX== BY ==BMI-LOAD-SEX==
+                         ==BMI-SEX-MALE== BY ==BMI-LOAD-SEX-MALE==
+                         ==BMI-SEX-FEMALE==
+                      BY ==BMI-LOAD-SEX-FEMALE==.
+
+       FD  PATIENT-MASTER-FILE.
+           COPY BMIPAT.
+
+       WORKING-STORAGE SECTION.
+       77  WS-INTAKE-STATUS             PIC XX.
+       77  WS-MASTER-STATUS             PIC XX.
+
+       77  BMI-WS-OPEN-SW               PIC X(01).
+           88  BMI-WS-OPEN-OK               VALUE "Y".
+           88  BMI-WS-OPEN-FAILED           VALUE "N".
+
+       77  BMI-WS-EOF-SW                PIC X(01) VALUE "N".
+           88  BMI-WS-END-OF-INTAKE         VALUE "Y".
+
+       01  BMI-WS-LOAD-COUNTERS.
+           05  BMI-WS-RECS-READ         PIC 9(07) VALUE ZERO.
+           05  BMI-WS-RECS-ADDED        PIC 9(07) VALUE ZERO.
+           05  BMI-WS-RECS-UPDATED      PIC 9(07) VALUE ZERO.
+           05  BMI-WS-RECS-REJECTED     PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      *  0100-START-HERE - MAINLINE
+      *================================================================
+       0100-START-HERE.
+           PERFORM 0200-OPEN-FILES THRU 0200-EXIT.
+           IF BMI-WS-OPEN-OK
+               PERFORM 0300-LOAD-ONE-RECORD THRU 0300-EXIT
+                   UNTIL BMI-WS-END-OF-INTAKE
+               PERFORM 0900-CLOSE-FILES THRU 0900-EXIT
+           END-IF.
+           STOP RUN.
+
+       0200-OPEN-FILES.
+           MOVE "Y" TO BMI-WS-OPEN-SW.
+           OPEN INPUT PATIENT-INTAKE-FILE.
+           IF WS-INTAKE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PATIENT-INTAKE - STATUS "
+                   WS-INTAKE-STATUS
+               MOVE "N" TO BMI-WS-OPEN-SW
+               GO TO 0200-EXIT
+           END-IF.
+
+      * PATIENT-MASTER MAY NOT EXIST YET ON A FIRST RUN - CREATE IT
+      * EMPTY, THEN REOPEN I-O SO THIS RUN CAN BOTH ADD AND REFRESH.
+           OPEN I-O PATIENT-MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT PATIENT-MASTER-FILE
+               CLOSE PATIENT-MASTER-FILE
+               OPEN I-O PATIENT-MASTER-FILE
+           END-IF.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PATIENT-MASTER - STATUS "
+                   WS-MASTER-STATUS
+               MOVE "N" TO BMI-WS-OPEN-SW
+               CLOSE PATIENT-INTAKE-FILE
+           END-IF.
+       0200-EXIT.
+           EXIT.
+
+       0300-LOAD-ONE-RECORD.
+           READ PATIENT-INTAKE-FILE
+               AT END
+                   MOVE "Y" TO BMI-WS-EOF-SW
+                   GO TO 0300-EXIT
+           END-READ.
+           ADD 1 TO BMI-WS-RECS-READ.
+
+           MOVE BMI-LOAD-ID TO BMI-PATIENT-ID.
+           MOVE BMI-LOAD-NAME TO BMI-PATIENT-NAME.
+           MOVE BMI-LOAD-UNIT-FLAG TO BMI-UNIT-FLAG.
+           MOVE BMI-LOAD-WEIGHT TO BMI-REC-WEIGHT.
+           MOVE BMI-LOAD-HEIGHT TO BMI-REC-HEIGHT.
+           MOVE BMI-LOAD-AGE TO BMI-REC-AGE.
+           MOVE BMI-LOAD-SEX TO BMI-REC-SEX.
+
+           WRITE BMI-PATIENT-RECORD
+               INVALID KEY
+                   PERFORM 0310-UPDATE-EXISTING THRU 0310-EXIT
+               NOT INVALID KEY
+                   ADD 1 TO BMI-WS-RECS-ADDED
+           END-WRITE.
+       0300-EXIT.
+           EXIT.
+
+      *================================================================
+      *  0310 - PATIENT ALREADY ON PATIENT-MASTER - REFRESH IT RATHER
+      *  THAN REJECT THE FEED RECORD
+      *================================================================
+       0310-UPDATE-EXISTING.
+           REWRITE BMI-PATIENT-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO LOAD PATIENT " BMI-PATIENT-ID
+                       " - STATUS " WS-MASTER-STATUS
+                   ADD 1 TO BMI-WS-RECS-REJECTED
+                   GO TO 0310-EXIT
+           END-REWRITE.
+           ADD 1 TO BMI-WS-RECS-UPDATED.
+       0310-EXIT.
+           EXIT.
+
+       0900-CLOSE-FILES.
+           CLOSE PATIENT-INTAKE-FILE PATIENT-MASTER-FILE.
+           DISPLAY "BMI-LOAD RECORDS READ . . . : " BMI-WS-RECS-READ.
+           DISPLAY "BMI-LOAD RECORDS ADDED  . . : " BMI-WS-RECS-ADDED.
+           DISPLAY "BMI-LOAD RECORDS UPDATED  . : "
+               BMI-WS-RECS-UPDATED.
+           DISPLAY "BMI-LOAD RECORDS REJECTED . : "
+               BMI-WS-RECS-REJECTED.
+       0900-EXIT.
+           EXIT.
+       END PROGRAM BMI-LOAD.
