@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "BMI-EXTRACT".
+       AUTHOR. JIRO LAURENZ.
+
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * 2026-08-09  JL  INITIAL VERSION - READS BMI-HISTORY AND
+      *                 PRODUCES THE FIXED-WIDTH FEED THE WELLNESS
+      *                 VENDOR'S EHR INTAKE PROCESS EXPECTS.
+      * ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+           SELECT VENDOR-EXTRACT-FILE ASSIGN TO "VNDREXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BMI-HISTORY-FILE.
+           COPY BMIHIST.
+
+       FD  VENDOR-EXTRACT-FILE.
+       01  BMI-EXTRACT-RECORD.
+           05  BMI-EXT-PATIENT-ID           PIC X(06).
+           05  BMI-EXT-RUN-DATE             PIC 9(08).
+           05  BMI-EXT-BMI-VALUE            PIC 9(02)V9(02).
+           05  BMI-EXT-CLASS-CODE           PIC X(01).
+               88  BMI-EXT-UNDERWEIGHT           VALUE "U".
+               88  BMI-EXT-NORMAL                VALUE "N".
+               88  BMI-EXT-OVERWEIGHT            VALUE "O".
+               88  BMI-EXT-OBESE                 VALUE "B".
+
+       WORKING-STORAGE SECTION.
+       77  WS-HISTORY-STATUS            PIC XX.
+       77  WS-EXTRACT-STATUS            PIC XX.
+
+       77  BMI-WS-EOF-SW                PIC X(01) VALUE "N".
+           88  BMI-WS-END-OF-HISTORY        VALUE "Y".
+
+       77  BMI-WS-OPEN-SW               PIC X(01).
+           88  BMI-WS-OPEN-OK               VALUE "Y".
+           88  BMI-WS-OPEN-FAILED           VALUE "N".
+
+       01  BMI-WS-EXTRACT-COUNTERS.
+           05  BMI-WS-RECS-READ         PIC 9(07) VALUE ZERO.
+           05  BMI-WS-RECS-WRITTEN      PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      *  0100-START-HERE - MAINLINE
+      *================================================================
+       0100-START-HERE.
+           PERFORM 0200-OPEN-FILES THRU 0200-EXIT.
+           IF BMI-WS-OPEN-OK
+               PERFORM 0300-EXTRACT-ONE-RECORD THRU 0300-EXIT
+                   UNTIL BMI-WS-END-OF-HISTORY
+               PERFORM 0900-CLOSE-FILES THRU 0900-EXIT
+           END-IF.
+           STOP RUN.
+
+       0200-OPEN-FILES.
+           MOVE "Y" TO BMI-WS-OPEN-SW.
+           OPEN INPUT BMI-HISTORY-FILE.
+           IF WS-HISTORY-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN BMI-HISTORY - STATUS "
+                   WS-HISTORY-STATUS
+               MOVE "Y" TO BMI-WS-EOF-SW
+               MOVE "N" TO BMI-WS-OPEN-SW
+               GO TO 0200-EXIT
+           END-IF.
+
+           OPEN OUTPUT VENDOR-EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN VENDOR-EXTRACT - STATUS "
+                   WS-EXTRACT-STATUS
+               MOVE "Y" TO BMI-WS-EOF-SW
+               MOVE "N" TO BMI-WS-OPEN-SW
+               CLOSE BMI-HISTORY-FILE
+           END-IF.
+       0200-EXIT.
+           EXIT.
+
+       0300-EXTRACT-ONE-RECORD.
+           READ BMI-HISTORY-FILE
+               AT END
+                   MOVE "Y" TO BMI-WS-EOF-SW
+                   GO TO 0300-EXIT
+           END-READ.
+           ADD 1 TO BMI-WS-RECS-READ.
+
+           MOVE BMI-HIST-PATIENT-ID TO BMI-EXT-PATIENT-ID.
+           MOVE BMI-HIST-RUN-DATE TO BMI-EXT-RUN-DATE.
+           MOVE BMI-HIST-BMI-VALUE TO BMI-EXT-BMI-VALUE.
+           PERFORM 0310-SET-CLASS-CODE THRU 0310-EXIT.
+
+           WRITE BMI-EXTRACT-RECORD.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "** VENDOR-EXTRACT WRITE FAILED - STATUS "
+                   WS-EXTRACT-STATUS " **"
+           ELSE
+               ADD 1 TO BMI-WS-RECS-WRITTEN
+           END-IF.
+       0300-EXIT.
+           EXIT.
+
+       0310-SET-CLASS-CODE.
+           EVALUATE BMI-HIST-STATUS-MSG
+               WHEN "Underweight"
+                   MOVE "U" TO BMI-EXT-CLASS-CODE
+               WHEN "Normal"
+                   MOVE "N" TO BMI-EXT-CLASS-CODE
+               WHEN "Overweight"
+                   MOVE "O" TO BMI-EXT-CLASS-CODE
+               WHEN OTHER
+                   MOVE "B" TO BMI-EXT-CLASS-CODE
+           END-EVALUATE.
+       0310-EXIT.
+           EXIT.
+
+       0900-CLOSE-FILES.
+           CLOSE BMI-HISTORY-FILE VENDOR-EXTRACT-FILE.
+           DISPLAY "BMI-EXTRACT RECORDS READ   : " BMI-WS-RECS-READ.
+           DISPLAY "BMI-EXTRACT RECORDS WRITTEN: " BMI-WS-RECS-WRITTEN.
+       0900-EXIT.
+           EXIT.
+       END PROGRAM BMI-EXTRACT.
