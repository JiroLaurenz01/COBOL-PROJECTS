@@ -0,0 +1,333 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "BMI-MAINTENANCE".
+       AUTHOR. JIRO LAURENZ.
+
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * 2026-08-09  JL  INITIAL VERSION - LOOKS UP A PATIENT ON
+      *                 PATIENT-MASTER BY ID, LETS THE OPERATOR
+      *                 CORRECT WEIGHT/HEIGHT, AND WRITES A
+      *                 BEFORE/AFTER RECORD TO MAINT-AUDIT-LOG.
+      * ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-MASTER-FILE ASSIGN TO "PATMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BMI-PATIENT-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT MAINT-AUDIT-FILE ASSIGN TO "MAINTAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAUD-STATUS.
+
+           SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-MASTER-FILE.
+           COPY BMIPAT.
+
+       FD  MAINT-AUDIT-FILE.
+           COPY BMIMAUD.
+
+       FD  BMI-HISTORY-FILE.
+           COPY BMIHIST.
+
+       WORKING-STORAGE SECTION.
+       77  WS-MASTER-STATUS             PIC XX.
+       77  WS-MAUD-STATUS               PIC XX.
+       77  WS-HISTORY-STATUS            PIC XX.
+
+       77  BMI-WS-FILES-OK-SW           PIC X(01).
+           88  BMI-WS-FILES-OPENED          VALUE "Y".
+           88  BMI-WS-FILES-NOT-OPENED      VALUE "N".
+
+       77  BMI-WS-BMI                   PIC 99V99.
+       77  BMI-WS-STATUS-MSG            PIC X(20).
+       77  BMI-WS-HEIGHT-M              PIC 9V9999.
+
+       77  BMI-WS-OPERATOR-ID           PIC X(08).
+       77  BMI-WS-CHANGE-DATE           PIC 9(08).
+       77  BMI-WS-CHANGE-TIME           PIC 9(08).
+
+       77  BMI-WS-LOOKUP-ID             PIC X(06).
+       77  BMI-WS-CONFIRM               PIC X(01).
+           88  BMI-WS-CONFIRMED             VALUE "Y".
+
+       77  BMI-WS-OLD-UNIT-FLAG         PIC X(01).
+       77  BMI-WS-OLD-WEIGHT            PIC 999V99.
+       77  BMI-WS-OLD-HEIGHT            PIC 999V99.
+
+       77  BMI-WS-VALID-SW              PIC X(01).
+           88  BMI-WS-DATA-VALID            VALUE "Y".
+           88  BMI-WS-DATA-INVALID          VALUE "N".
+
+       77  BMI-WS-AGAIN                 PIC X(01).
+           88  BMI-WS-DO-ANOTHER            VALUE "Y".
+
+       PROCEDURE DIVISION.
+      *================================================================
+      *  0100-START-HERE - MAINLINE
+      *================================================================
+       0100-START-HERE.
+           PERFORM 0200-INITIALIZE THRU 0200-EXIT.
+           PERFORM 0300-OPEN-FILES THRU 0300-EXIT.
+           IF BMI-WS-FILES-OPENED
+               MOVE "Y" TO BMI-WS-AGAIN
+               PERFORM 0400-MAINTAIN-ONE-PATIENT THRU 0400-EXIT
+                   UNTIL BMI-WS-AGAIN NOT = "Y"
+               PERFORM 0900-CLOSE-FILES THRU 0900-EXIT
+           END-IF.
+           STOP RUN.
+
+       0200-INITIALIZE.
+           ACCEPT BMI-WS-CHANGE-DATE FROM DATE YYYYMMDD.
+           DISPLAY "Enter operator/user ID making the correction: ".
+           ACCEPT BMI-WS-OPERATOR-ID.
+       0200-EXIT.
+           EXIT.
+
+       0300-OPEN-FILES.
+           MOVE "Y" TO BMI-WS-FILES-OK-SW.
+           OPEN I-O PATIENT-MASTER-FILE.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN PATIENT-MASTER - STATUS "
+                   WS-MASTER-STATUS
+               MOVE "N" TO BMI-WS-FILES-OK-SW
+               GO TO 0300-EXIT
+           END-IF.
+
+           OPEN EXTEND MAINT-AUDIT-FILE.
+           IF WS-MAUD-STATUS = "35"
+               CLOSE MAINT-AUDIT-FILE
+               OPEN OUTPUT MAINT-AUDIT-FILE
+           END-IF.
+
+           OPEN EXTEND BMI-HISTORY-FILE.
+           IF WS-HISTORY-STATUS = "35"
+               CLOSE BMI-HISTORY-FILE
+               OPEN OUTPUT BMI-HISTORY-FILE
+           END-IF.
+       0300-EXIT.
+           EXIT.
+
+      *================================================================
+      *  0400 - LOOK UP ONE PATIENT, LET THE OPERATOR CORRECT IT, AND
+      *  WRITE THE BEFORE/AFTER AUDIT ROW
+      *================================================================
+       0400-MAINTAIN-ONE-PATIENT.
+           DISPLAY "Enter patient ID to correct (blank to quit): ".
+           ACCEPT BMI-WS-LOOKUP-ID.
+           IF BMI-WS-LOOKUP-ID = SPACES
+               MOVE "N" TO BMI-WS-AGAIN
+               GO TO 0400-EXIT
+           END-IF.
+
+           MOVE BMI-WS-LOOKUP-ID TO BMI-PATIENT-ID.
+           READ PATIENT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "PATIENT " BMI-WS-LOOKUP-ID " NOT ON FILE."
+                   GO TO 0400-EXIT
+           END-READ.
+
+           MOVE BMI-UNIT-FLAG TO BMI-WS-OLD-UNIT-FLAG.
+           MOVE BMI-REC-WEIGHT TO BMI-WS-OLD-WEIGHT.
+           MOVE BMI-REC-HEIGHT TO BMI-WS-OLD-HEIGHT.
+           DISPLAY "CURRENT UNITS : " BMI-UNIT-FLAG.
+           DISPLAY "CURRENT WEIGHT: " BMI-REC-WEIGHT.
+           DISPLAY "CURRENT HEIGHT: " BMI-REC-HEIGHT.
+
+           MOVE "N" TO BMI-WS-VALID-SW.
+           PERFORM 0410-PROMPT-AND-VALIDATE THRU 0410-EXIT
+               UNTIL BMI-WS-DATA-VALID.
+
+           DISPLAY "Confirm update for " BMI-WS-LOOKUP-ID " (Y/N): ".
+           ACCEPT BMI-WS-CONFIRM.
+           IF NOT BMI-WS-CONFIRMED
+               DISPLAY "UPDATE CANCELLED."
+               GO TO 0400-EXIT
+           END-IF.
+
+           REWRITE BMI-PATIENT-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED FOR " BMI-WS-LOOKUP-ID
+                   GO TO 0400-EXIT
+           END-REWRITE.
+
+           PERFORM 0500-WRITE-MAINT-AUDIT THRU 0500-EXIT.
+           PERFORM 0600-RECALC-AND-RECORD THRU 0600-EXIT.
+           DISPLAY "PATIENT " BMI-WS-LOOKUP-ID " UPDATED.".
+       0400-EXIT.
+           EXIT.
+
+      *================================================================
+      *  0410 - PROMPT FOR THE CORRECTED UNITS/WEIGHT/HEIGHT AND
+      *  VALIDATE THEM THE SAME WAY BMI-CALCULATOR DOES, SO A BAD
+      *  CORRECTION CANNOT BE REWRITTEN BACK TO PATIENT-MASTER
+      *================================================================
+       0410-PROMPT-AND-VALIDATE.
+           DISPLAY "Enter units - I Imperial, M Metric (kg/cm): ".
+           ACCEPT BMI-UNIT-FLAG.
+           IF BMI-UNIT-FLAG NOT = "M"
+               MOVE "I" TO BMI-UNIT-FLAG
+           END-IF.
+
+           DISPLAY "Enter corrected weight: ".
+           ACCEPT BMI-REC-WEIGHT.
+           DISPLAY "Enter corrected height: ".
+           ACCEPT BMI-REC-HEIGHT.
+
+           IF BMI-REC-WEIGHT NOT NUMERIC OR BMI-REC-WEIGHT <= ZERO
+               DISPLAY "INVALID WEIGHT - MUST BE NUMERIC AND POSITIVE."
+               MOVE "N" TO BMI-WS-VALID-SW
+               GO TO 0410-EXIT
+           END-IF.
+
+           IF BMI-REC-HEIGHT NOT NUMERIC OR BMI-REC-HEIGHT <= ZERO
+               DISPLAY "INVALID HEIGHT - MUST BE NUMERIC AND POSITIVE."
+               MOVE "N" TO BMI-WS-VALID-SW
+               GO TO 0410-EXIT
+           END-IF.
+
+           MOVE "Y" TO BMI-WS-VALID-SW.
+       0410-EXIT.
+           EXIT.
+
+       0500-WRITE-MAINT-AUDIT.
+           ACCEPT BMI-WS-CHANGE-TIME FROM TIME.
+           MOVE BMI-WS-OPERATOR-ID TO BMI-MA-OPERATOR-ID.
+           MOVE BMI-WS-CHANGE-DATE TO BMI-MA-CHANGE-DATE.
+           MOVE BMI-WS-CHANGE-TIME TO BMI-MA-CHANGE-TIME.
+           MOVE BMI-WS-LOOKUP-ID TO BMI-MA-PATIENT-ID.
+           MOVE BMI-WS-OLD-UNIT-FLAG TO BMI-MA-OLD-UNIT-FLAG.
+           MOVE BMI-WS-OLD-WEIGHT TO BMI-MA-OLD-WEIGHT.
+           MOVE BMI-WS-OLD-HEIGHT TO BMI-MA-OLD-HEIGHT.
+           MOVE BMI-UNIT-FLAG TO BMI-MA-NEW-UNIT-FLAG.
+           MOVE BMI-REC-WEIGHT TO BMI-MA-NEW-WEIGHT.
+           MOVE BMI-REC-HEIGHT TO BMI-MA-NEW-HEIGHT.
+           WRITE BMI-MAINT-AUDIT-RECORD.
+           IF WS-MAUD-STATUS NOT = "00"
+               DISPLAY "** MAINT-AUDIT WRITE FAILED - STATUS "
+                   WS-MAUD-STATUS " **"
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *================================================================
+      *  0600 - RECOMPUTE THE BMI FROM THE CORRECTED WEIGHT/HEIGHT AND
+      *  APPEND IT TO BMI-HISTORY, SO THE CORRECTION ACTUALLY FEEDS
+      *  TREND TRACKING AND FUTURE VENDOR EXTRACTS INSTEAD OF ONLY
+      *  BEING VISIBLE IN THE MAINTENANCE AUDIT TRAIL. (THE BATCH
+      *  SUMMARY REPORT ITSELF IS A POINT-IN-TIME SNAPSHOT OF ITS OWN
+      *  RUN AND IS NOT REOPENED TO REFLECT A LATER CORRECTION - SAME
+      *  AS ANY REAL BATCH SUMMARY WOULD BEHAVE.)
+      *================================================================
+       0600-RECALC-AND-RECORD.
+           MOVE BMI-WS-CHANGE-DATE TO BMI-HIST-RUN-DATE.
+           MOVE BMI-WS-LOOKUP-ID TO BMI-HIST-PATIENT-ID.
+           MOVE BMI-UNIT-FLAG TO BMI-HIST-UNIT-FLAG.
+           MOVE BMI-REC-WEIGHT TO BMI-HIST-WEIGHT.
+           MOVE BMI-REC-HEIGHT TO BMI-HIST-HEIGHT.
+
+           IF BMI-UNITS-METRIC
+               COMPUTE BMI-WS-HEIGHT-M = BMI-REC-HEIGHT / 100
+               COMPUTE BMI-WS-BMI = BMI-REC-WEIGHT /
+                   (BMI-WS-HEIGHT-M * BMI-WS-HEIGHT-M)
+           ELSE
+               COMPUTE BMI-WS-BMI = BMI-REC-WEIGHT * 703 /
+                   (BMI-REC-HEIGHT * BMI-REC-HEIGHT)
+           END-IF.
+
+           PERFORM 0610-CLASSIFY-CORRECTED THRU 0610-EXIT.
+
+           MOVE BMI-WS-BMI TO BMI-HIST-BMI-VALUE.
+           MOVE BMI-WS-STATUS-MSG TO BMI-HIST-STATUS-MSG.
+           WRITE BMI-HISTORY-RECORD.
+           IF WS-HISTORY-STATUS NOT = "00"
+               DISPLAY "** BMI-HISTORY WRITE FAILED - STATUS "
+                   WS-HISTORY-STATUS
+                   " - CORRECTION NOT RECORDED TO TREND DATA **"
+           END-IF.
+       0600-EXIT.
+           EXIT.
+
+      * SAME AGE/SEX BANDS BMI-CALCULATOR USES - RE-IMPLEMENTED HERE
+      * RATHER THAN SHARED, SINCE THE TWO PROGRAMS DO NOT CALL ONE
+      * ANOTHER.
+       0610-CLASSIFY-CORRECTED.
+           EVALUATE TRUE
+               WHEN BMI-REC-AGE < 20
+                   PERFORM 0611-CLASSIFY-MINOR THRU 0611-EXIT
+               WHEN BMI-REC-AGE >= 65
+                   PERFORM 0612-CLASSIFY-SENIOR THRU 0612-EXIT
+               WHEN OTHER
+                   PERFORM 0613-CLASSIFY-ADULT THRU 0613-EXIT
+           END-EVALUATE.
+       0610-EXIT.
+           EXIT.
+
+       0611-CLASSIFY-MINOR.
+           IF BMI-SEX-FEMALE
+               EVALUATE TRUE
+                   WHEN BMI-WS-BMI < 14.5
+                       MOVE "Underweight" TO BMI-WS-STATUS-MSG
+                   WHEN BMI-WS-BMI < 21.5
+                       MOVE "Normal" TO BMI-WS-STATUS-MSG
+                   WHEN BMI-WS-BMI < 25.5
+                       MOVE "Overweight" TO BMI-WS-STATUS-MSG
+                   WHEN OTHER
+                       MOVE "Obese" TO BMI-WS-STATUS-MSG
+               END-EVALUATE
+           ELSE
+               EVALUATE TRUE
+                   WHEN BMI-WS-BMI < 15.0
+                       MOVE "Underweight" TO BMI-WS-STATUS-MSG
+                   WHEN BMI-WS-BMI < 21.0
+                       MOVE "Normal" TO BMI-WS-STATUS-MSG
+                   WHEN BMI-WS-BMI < 25.0
+                       MOVE "Overweight" TO BMI-WS-STATUS-MSG
+                   WHEN OTHER
+                       MOVE "Obese" TO BMI-WS-STATUS-MSG
+               END-EVALUATE
+           END-IF.
+       0611-EXIT.
+           EXIT.
+
+       0612-CLASSIFY-SENIOR.
+           EVALUATE TRUE
+               WHEN BMI-WS-BMI < 22.0
+                   MOVE "Underweight" TO BMI-WS-STATUS-MSG
+               WHEN BMI-WS-BMI < 27.9
+                   MOVE "Normal" TO BMI-WS-STATUS-MSG
+               WHEN BMI-WS-BMI < 32.9
+                   MOVE "Overweight" TO BMI-WS-STATUS-MSG
+               WHEN OTHER
+                   MOVE "Obese" TO BMI-WS-STATUS-MSG
+           END-EVALUATE.
+       0612-EXIT.
+           EXIT.
+
+       0613-CLASSIFY-ADULT.
+           EVALUATE TRUE
+               WHEN BMI-WS-BMI < 18.5
+                   MOVE "Underweight" TO BMI-WS-STATUS-MSG
+               WHEN BMI-WS-BMI < 24.9
+                   MOVE "Normal" TO BMI-WS-STATUS-MSG
+               WHEN BMI-WS-BMI < 29.9
+                   MOVE "Overweight" TO BMI-WS-STATUS-MSG
+               WHEN OTHER
+                   MOVE "Obese" TO BMI-WS-STATUS-MSG
+           END-EVALUATE.
+       0613-EXIT.
+           EXIT.
+
+       0900-CLOSE-FILES.
+           CLOSE PATIENT-MASTER-FILE MAINT-AUDIT-FILE BMI-HISTORY-FILE.
+       0900-EXIT.
+           EXIT.
+       END PROGRAM BMI-MAINTENANCE.
